@@ -8,20 +8,34 @@
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
 
-           SELECT EMPLOYEFILE ASSIGN TO
-            "C:/work space/Cobol path/labs/Files/EMPFILE.DAT"
+           SELECT EMPLOYEFILE ASSIGN TO DYNAMIC WS-EMPFILE-PATH
             FILE STATUS IS FILE-CHECK-KEY
             ORGANIZATION IS LINE SEQUENTIAL.
 
-            SELECT PAYROLL ASSIGN TO
-            "C:/work space/Cobol path/labs/Files/PAYROLLIN.DAT"
+            SELECT PAYROLL ASSIGN TO DYNAMIC WS-PAYROLL-PATH
+            ORGANIZATION IS LINE SEQUENTIAL.
+
+            SELECT CONTROLRPT ASSIGN TO DYNAMIC WS-CONTROLRPT-PATH
+            ORGANIZATION IS LINE SEQUENTIAL.
+
+            SELECT GENDERRPT ASSIGN TO DYNAMIC WS-GENDERRPT-PATH
+            ORGANIZATION IS LINE SEQUENTIAL.
+
+            SELECT CHECKPOINTFILE ASSIGN TO DYNAMIC WS-CHECKPOINT-PATH
+            FILE STATUS IS CK-CHECK-KEY
+            ORGANIZATION IS LINE SEQUENTIAL.
+
+            SELECT MERGEDFILE ASSIGN TO DYNAMIC WS-MERGEDFILE-PATH
+            FILE STATUS IS FILE-CHECK-KEY
+            ORGANIZATION IS LINE SEQUENTIAL.
+
+            SELECT EXCEPTIONRPT ASSIGN TO DYNAMIC WS-EXCEPTIONRPT-PATH
             ORGANIZATION IS LINE SEQUENTIAL.
 
        DATA DIVISION.
        FILE SECTION.
        FD EMPLOYEFILE.
        01 EMPDETAILS.
-           88 ENDOFFILE VALUE HIGH-VALUES.
            02 EMPDATA    PIC   X(44).
            02 EMPINFO   REDEFINES EMPDATA.
              04 EMPID    PIC   9(7).
@@ -37,55 +51,746 @@
            02 DEPARTMENT         PIC  X(30).
            02 GENDER             PIC  X.
 
+       FD MERGEDFILE.
+       01 MG-RECORD.
+           02 MG-SSN          PIC   9(9).
+           02 MG-LASTNAME     PIC   X(10).
+           02 MG-FIRSTNAME    PIC   X(10).
+      * MG-EXTRA-INFO LAYS OUT THE TRAILING BYTES COMMON TO THE ACME
+      * AND FUSES SOURCE LAYOUTS AS DEPT CODE/HOURS/RATE. NEITHER
+      * SOURCE SYSTEM HAS CONFIRMED THIS BREAKDOWN IN WRITING - IT WAS
+      * REVERSE-ENGINEERED FROM SAMPLE DATA, AND HOURSWORKED/
+      * HOURLYRATE ON EVERY MERGED PAYCHECK DEPEND ON IT. VERIFY
+      * AGAINST THE CURRENT ACME/FUSES FEED LAYOUTS BEFORE CHANGING
+      * THE UPSTREAM MERGE STEP THAT PRODUCES THIS FILE.
+           02 MG-EXTRA-INFO.
+             04 MG-DEPT-CODE     PIC X(10).
+             04 MG-HOURSWORKED   PIC 9(3).
+             04 MG-HOURLYRATE    PIC 9(3)V99.
+           02 MG-SOURCE       PIC   X(4).
+
        FD PAYROLL.
        01 EMPAYROLL.
-            04 PAY-EMPID       PIC  9(7).
+            04 PAY-EMPID       PIC  9(9).
             04 PAY-EMPFNAME    PIC  X(10).
             04 PAY-EMPLNAME    PIC  X(10).
             04 PAY-AMOUNT      PIC  9(5)V99.
             04 PAY-DEPARTMENT  PIC  X(30).
 
+       FD CONTROLRPT.
+       01 CTL-REPORT-LINE PIC X(80).
+
+       FD GENDERRPT.
+       01 EQ-REPORT-LINE PIC X(80).
+
+       FD EXCEPTIONRPT.
+       01 EXC-REPORT-LINE PIC X(80).
+
+       FD CHECKPOINTFILE.
+       01 CK-RECORD PIC X(80).
+
        WORKING-STORAGE SECTION.
 
+       01 WS-FILE-PATHS.
+           05 WS-EMPFILE-PATH     PIC X(100) VALUE
+              "C:/work space/Cobol path/labs/Files/EMPFILE.DAT".
+           05 WS-PAYROLL-PATH     PIC X(100) VALUE
+              "C:/work space/Cobol path/labs/Files/PAYROLLIN.DAT".
+           05 WS-CONTROLRPT-PATH  PIC X(100) VALUE
+              "C:/work space/Cobol path/labs/Files/PAYCTLRPT.LPT".
+           05 WS-GENDERRPT-PATH   PIC X(100) VALUE
+              "C:/work space/Cobol path/labs/Files/PAYEQUITY.LPT".
+           05 WS-CHECKPOINT-PATH  PIC X(100) VALUE
+              "C:/work space/Cobol path/labs/Files/PAYCHKPT.DAT".
+           05 WS-MERGEDFILE-PATH  PIC X(100) VALUE
+              "C:/work space/Cobol path/labs/Files/EMPLOYEES.NEW".
+           05 WS-EXCEPTIONRPT-PATH PIC X(100) VALUE
+              "C:/work space/Cobol path/labs/Files/PAYEXCPT.LPT".
+
+       01 WS-ENV-VALUE            PIC X(100).
+
+       01 WS-INPUT-MODE           PIC X(10) VALUE "LEGACY".
+           88 MERGED-MODE         VALUE "MERGED".
+           88 LEGACY-MODE         VALUE "LEGACY".
+
+       01 WS-EOF-SWITCH           PIC X VALUE "N".
+           88 ENDOFFILE           VALUE "Y".
+
+       01 WS-CURRENT-EMP.
+           05 WS-CUR-EMPID        PIC 9(9).
+           05 WS-CUR-FIRSTNAME    PIC X(10).
+           05 WS-CUR-LASTNAME     PIC X(10).
+           05 WS-CUR-HOURSWORKED  PIC 9(3).
+           05 WS-CUR-HOURLYRATE   PIC 9(3)V99.
+           05 WS-CUR-DEPARTMENT   PIC X(30).
+           05 WS-CUR-GENDER       PIC X.
+           05 WS-CUR-STARTDATE.
+               10 WS-CUR-START-YEAR   PIC 9(4).
+               10 WS-CUR-START-MONTH  PIC 9(2).
+               10 WS-CUR-START-DAY    PIC 9(2).
+
        01 WS-WORK-AREA.
            05 FILE-CHECK-KEY     PIC X(2).
            05 WS-EMPLOYE-COUNT   PIC 9(5).
 
+       01 WS-PAY-CALC.
+           05 WS-REGULAR-HOURS   PIC 9(3).
+           05 WS-OVERTIME-HOURS  PIC 9(3).
+           05 WS-REGULAR-PAY     PIC 9(5)V99.
+           05 WS-OVERTIME-PAY    PIC 9(5)V99.
+
+       01 WS-OVERTIME-THRESHOLD  PIC 9(3) VALUE 40.
+       01 WS-OVERTIME-FACTOR     PIC 9V9  VALUE 1.5.
+
+       01 WS-GRAND-TOTAL-PAY     PIC 9(8)V99 VALUE ZERO.
+
+       01 WS-DEPT-TABLE.
+           05 WS-DEPT-COUNT      PIC 9(3) VALUE ZERO.
+           05 WS-DEPT-ENTRY OCCURS 50 TIMES INDEXED BY DEPT-IDX.
+               10 WS-DEPT-NAME       PIC X(30).
+               10 WS-DEPT-HEADCOUNT  PIC 9(5).
+               10 WS-DEPT-SUBTOTAL   PIC 9(8)V99.
+
+       01 WS-CTL-HEADING-1.
+           05 FILLER PIC X(80) VALUE
+              "PAYROLL CONTROL TOTAL SUMMARY".
+
+       01 WS-CTL-HEADING-2.
+           05 FILLER PIC X(30) VALUE
+              "DEPARTMENT".
+           05 FILLER PIC X(15) VALUE
+              "HEADCOUNT".
+           05 FILLER PIC X(20) VALUE
+              "SUBTOTAL PAY".
+
+       01 WS-CTL-DEPT-LINE.
+           05 CTL-DEPT-NAME      PIC X(30).
+           05 CTL-DEPT-HEADCOUNT PIC ZZ,ZZ9.
+           05 FILLER             PIC X(10) VALUE SPACES.
+           05 CTL-DEPT-SUBTOTAL  PIC Z,ZZZ,ZZZ,ZZ9.99.
+
+       01 WS-CTL-BLANK-LINE      PIC X(80) VALUE SPACES.
+
+       01 WS-INCOMPLETE-NOTICE   PIC X(80) VALUE
+          "*** PARTIAL RUN - PROCESSING DID NOT COMPLETE NORMALLY ***".
+
+       01 WS-CTL-ACME-SUBTOTAL   PIC 9(8)V99 VALUE ZERO.
+       01 WS-CTL-FUSE-SUBTOTAL   PIC 9(8)V99 VALUE ZERO.
+
+       01 WS-CTL-COMPANY-LINE.
+           05 CTL-COMPANY-NAME      PIC X(30).
+           05 FILLER                PIC X(16) VALUE SPACES.
+           05 CTL-COMPANY-SUBTOTAL  PIC Z,ZZZ,ZZZ,ZZ9.99.
+
+       01 WS-CTL-TOTAL-LINE.
+           05 FILLER              PIC X(30) VALUE "GRAND TOTAL".
+           05 CTL-TOTAL-HEADCOUNT PIC ZZ,ZZ9.
+           05 FILLER              PIC X(10) VALUE SPACES.
+           05 CTL-TOTAL-PAY       PIC Z,ZZZ,ZZZ,ZZ9.99.
+
+       01 WS-EQ-TABLE.
+           05 WS-EQ-COUNT         PIC 9(3) VALUE ZERO.
+           05 WS-EQ-ENTRY OCCURS 100 TIMES INDEXED BY EQ-IDX.
+               10 WS-EQ-DEPT          PIC X(30).
+               10 WS-EQ-GENDER        PIC X.
+               10 WS-EQ-HEADCOUNT     PIC 9(5).
+               10 WS-EQ-TOTAL-HOURS   PIC 9(7).
+               10 WS-EQ-TOTAL-RATE    PIC 9(7)V99.
+
+       01 WS-EQ-AVG-RATE          PIC 9(5)V99.
+
+       01 WS-EQ-HEADING-1.
+           05 FILLER PIC X(80) VALUE
+              "PAY EQUITY REPORT BY DEPARTMENT AND GENDER".
+
+       01 WS-EQ-HEADING-2.
+           05 FILLER PIC X(30) VALUE "DEPARTMENT".
+           05 FILLER PIC X(8)  VALUE "GENDER".
+           05 FILLER PIC X(12) VALUE "HEADCOUNT".
+           05 FILLER PIC X(15) VALUE "TOTAL HOURS".
+           05 FILLER PIC X(15) VALUE "AVG RATE".
+
+       01 WS-EQ-DETAIL-LINE.
+           05 EQ-DEPT-NAME        PIC X(30).
+           05 EQ-GENDER-OUT       PIC X(8).
+           05 EQ-HEADCOUNT-OUT    PIC ZZ,ZZ9.
+           05 FILLER              PIC X(4) VALUE SPACES.
+           05 EQ-HOURS-OUT        PIC Z,ZZZ,ZZ9.
+           05 FILLER              PIC X(4) VALUE SPACES.
+           05 EQ-AVGRATE-OUT      PIC Z,ZZ9.99.
+
+       01 WS-EQ-BLANK-LINE        PIC X(80) VALUE SPACES.
+
+       01 WS-EXCEPTION-SWITCH     PIC X VALUE "N".
+           88 WS-IS-EXCEPTION     VALUE "Y".
+       01 WS-EXCEPTION-REASON     PIC X(30).
+
+       01 WS-EXC-TABLE-FULL-SWITCH PIC X VALUE "N".
+           88 EXC-TABLE-FULL      VALUE "Y".
+
+       01 WS-EXC-TABLE.
+           05 WS-EXC-COUNT        PIC 9(3) VALUE ZERO.
+           05 WS-EXC-ENTRY OCCURS 200 TIMES INDEXED BY EXC-IDX.
+               10 WS-EXC-EMPID       PIC 9(9).
+               10 WS-EXC-FIRSTNAME   PIC X(10).
+               10 WS-EXC-LASTNAME    PIC X(10).
+               10 WS-EXC-REASON      PIC X(30).
+
+       01 WS-EXC-HEADING-1.
+           05 FILLER PIC X(80) VALUE
+              "EMPLOYEE DATA EXCEPTION REPORT".
+
+       01 WS-EXC-HEADING-2.
+           05 FILLER PIC X(11) VALUE "EMPID".
+           05 FILLER PIC X(12) VALUE "LAST NAME".
+           05 FILLER PIC X(12) VALUE "FIRST NAME".
+           05 FILLER PIC X(30) VALUE "REASON".
+
+       01 WS-EXC-DETAIL-LINE.
+           05 EXC-EMPID-OUT       PIC 9(9).
+           05 FILLER              PIC X(2) VALUE SPACES.
+           05 EXC-LASTNAME-OUT    PIC X(10).
+           05 FILLER              PIC X(2) VALUE SPACES.
+           05 EXC-FIRSTNAME-OUT   PIC X(10).
+           05 FILLER              PIC X(2) VALUE SPACES.
+           05 EXC-REASON-OUT      PIC X(30).
+
+       01 WS-EXC-BLANK-LINE       PIC X(80) VALUE SPACES.
+
+       01 CK-CHECK-KEY            PIC X(2).
+       01 WS-CHECKPOINT-INTERVAL  PIC 9(3) VALUE 25.
+       01 WS-RESTART-EMPID        PIC 9(9) VALUE ZERO.
+       01 WS-RECS-READ            PIC 9(7) VALUE ZERO.
+       01 WS-RESTART-RECNO        PIC 9(7) VALUE ZERO.
+       01 WS-RESTART-SWITCH       PIC X VALUE "N".
+           88 RESTART-IN-PROGRESS VALUE "Y".
+
+       01 WS-COMPLETION-SWITCH    PIC X VALUE "N".
+           88 NORMAL-COMPLETION   VALUE "Y".
+
+       01 WS-PREV-MERGED-EMPID    PIC 9(9) VALUE ZERO.
+
+       01 CK-HEADER-REC REDEFINES CK-RECORD.
+           05 CK-REC-TYPE          PIC X(1).
+           05 CK-LAST-EMPID        PIC 9(9).
+           05 CK-EMPLOYE-COUNT     PIC 9(5).
+           05 CK-GRAND-TOTAL-PAY   PIC 9(8)V99.
+           05 CK-PREV-MERGED-EMPID PIC 9(9).
+           05 CK-RECS-READ         PIC 9(7).
+           05 FILLER               PIC X(39).
+
+       01 CK-DEPT-REC REDEFINES CK-RECORD.
+           05 CK-DREC-TYPE         PIC X(1).
+           05 CK-D-NAME            PIC X(30).
+           05 CK-D-HEADCOUNT       PIC 9(5).
+           05 CK-D-SUBTOTAL        PIC 9(8)V99.
+           05 FILLER               PIC X(33).
+
+       01 CK-GENDER-REC REDEFINES CK-RECORD.
+           05 CK-GREC-TYPE         PIC X(1).
+           05 CK-G-DEPT            PIC X(30).
+           05 CK-G-GENDER          PIC X(1).
+           05 CK-G-HEADCOUNT       PIC 9(5).
+           05 CK-G-HOURS           PIC 9(7).
+           05 CK-G-RATE            PIC 9(7)V99.
+           05 FILLER               PIC X(19).
+
+       01 CK-EXC-REC REDEFINES CK-RECORD.
+           05 CK-XREC-TYPE         PIC X(1).
+           05 CK-X-EMPID           PIC 9(9).
+           05 CK-X-FIRSTNAME       PIC X(10).
+           05 CK-X-LASTNAME        PIC X(10).
+           05 CK-X-REASON          PIC X(30).
+           05 FILLER               PIC X(20).
+
        PROCEDURE DIVISION.
 
+           0090-INIT-FILE-PATHS.
+             MOVE SPACES TO WS-ENV-VALUE.
+             ACCEPT WS-ENV-VALUE FROM ENVIRONMENT "EMPFILE_PATH".
+             IF WS-ENV-VALUE NOT = SPACES
+                 MOVE WS-ENV-VALUE TO WS-EMPFILE-PATH
+             END-IF.
+             MOVE SPACES TO WS-ENV-VALUE.
+             ACCEPT WS-ENV-VALUE FROM ENVIRONMENT "PAYROLL_PATH".
+             IF WS-ENV-VALUE NOT = SPACES
+                 MOVE WS-ENV-VALUE TO WS-PAYROLL-PATH
+             END-IF.
+             MOVE SPACES TO WS-ENV-VALUE.
+             ACCEPT WS-ENV-VALUE FROM ENVIRONMENT "CONTROLRPT_PATH".
+             IF WS-ENV-VALUE NOT = SPACES
+                 MOVE WS-ENV-VALUE TO WS-CONTROLRPT-PATH
+             END-IF.
+             MOVE SPACES TO WS-ENV-VALUE.
+             ACCEPT WS-ENV-VALUE FROM ENVIRONMENT "GENDERRPT_PATH".
+             IF WS-ENV-VALUE NOT = SPACES
+                 MOVE WS-ENV-VALUE TO WS-GENDERRPT-PATH
+             END-IF.
+             MOVE SPACES TO WS-ENV-VALUE.
+             ACCEPT WS-ENV-VALUE FROM ENVIRONMENT "CHECKPOINT_PATH".
+             IF WS-ENV-VALUE NOT = SPACES
+                 MOVE WS-ENV-VALUE TO WS-CHECKPOINT-PATH
+             END-IF.
+             MOVE SPACES TO WS-ENV-VALUE.
+             ACCEPT WS-ENV-VALUE FROM ENVIRONMENT "MERGEDFILE_PATH".
+             IF WS-ENV-VALUE NOT = SPACES
+                 MOVE WS-ENV-VALUE TO WS-MERGEDFILE-PATH
+             END-IF.
+             MOVE SPACES TO WS-ENV-VALUE.
+             ACCEPT WS-ENV-VALUE FROM ENVIRONMENT "INPUT_MODE".
+             IF WS-ENV-VALUE NOT = SPACES
+                 MOVE WS-ENV-VALUE TO WS-INPUT-MODE
+             END-IF.
+             MOVE SPACES TO WS-ENV-VALUE.
+             ACCEPT WS-ENV-VALUE FROM ENVIRONMENT "EXCEPTIONRPT_PATH".
+             IF WS-ENV-VALUE NOT = SPACES
+                 MOVE WS-ENV-VALUE TO WS-EXCEPTIONRPT-PATH
+             END-IF.
+           0090-END.
+
            0100-READ-EMPLOYEES.
-             OPEN INPUT EMPLOYEFILE.
-             OPEN OUTPUT PAYROLL.
              INITIALIZE WS-EMPLOYE-COUNT.
+             PERFORM 0110-LOAD-CHECKPOINT.
+
+             IF MERGED-MODE
+                 OPEN INPUT MERGEDFILE
+             ELSE
+                 OPEN INPUT EMPLOYEFILE
+             END-IF.
+             IF RESTART-IN-PROGRESS
+                 OPEN EXTEND PAYROLL
+             ELSE
+                 OPEN OUTPUT PAYROLL
+             END-IF.
              IF FILE-CHECK-KEY NOT = "00"
                  DISPLAY "NON ZERO FILE STATUS" FILE-CHECK-KEY
                  GO TO 0900-END-PROGRAM
              END-IF.
 
-             READ EMPLOYEFILE
-              AT END SET ENDOFFILE TO TRUE
-             END-READ.
+             PERFORM 0130-READ-NEXT-EMP.
+
+             IF RESTART-IN-PROGRESS
+                 PERFORM 0120-SKIP-TO-CHECKPOINT
+             END-IF.
 
              PERFORM 0200-PROCESS-EMP UNTIL ENDOFFILE.
+             SET NORMAL-COMPLETION TO TRUE.
              PERFORM 0900-END-PROGRAM.
            0100-END.
 
+           0110-LOAD-CHECKPOINT.
+              OPEN INPUT CHECKPOINTFILE.
+              IF CK-CHECK-KEY = "00"
+                  READ CHECKPOINTFILE
+                      AT END CONTINUE
+                  END-READ
+                  IF CK-CHECK-KEY = "00"
+                      SET RESTART-IN-PROGRESS TO TRUE
+                      MOVE CK-LAST-EMPID TO WS-RESTART-EMPID
+                      MOVE CK-EMPLOYE-COUNT TO WS-EMPLOYE-COUNT
+                      MOVE CK-GRAND-TOTAL-PAY TO WS-GRAND-TOTAL-PAY
+                      MOVE CK-PREV-MERGED-EMPID TO WS-PREV-MERGED-EMPID
+                      MOVE CK-RECS-READ TO WS-RESTART-RECNO
+                      PERFORM UNTIL CK-CHECK-KEY NOT = "00"
+                          READ CHECKPOINTFILE
+                              AT END CONTINUE
+                          END-READ
+                          IF CK-CHECK-KEY = "00"
+                              EVALUATE TRUE
+                                  WHEN CK-DREC-TYPE = "D"
+                                      ADD 1 TO WS-DEPT-COUNT
+                                      SET DEPT-IDX TO WS-DEPT-COUNT
+                                      MOVE CK-D-NAME
+                                          TO WS-DEPT-NAME (DEPT-IDX)
+                                      MOVE CK-D-HEADCOUNT
+                                        TO WS-DEPT-HEADCOUNT (DEPT-IDX)
+                                      MOVE CK-D-SUBTOTAL
+                                        TO WS-DEPT-SUBTOTAL (DEPT-IDX)
+                                  WHEN CK-GREC-TYPE = "G"
+                                      ADD 1 TO WS-EQ-COUNT
+                                      SET EQ-IDX TO WS-EQ-COUNT
+                                      MOVE CK-G-DEPT
+                                          TO WS-EQ-DEPT (EQ-IDX)
+                                      MOVE CK-G-GENDER
+                                          TO WS-EQ-GENDER (EQ-IDX)
+                                      MOVE CK-G-HEADCOUNT
+                                          TO WS-EQ-HEADCOUNT (EQ-IDX)
+                                      MOVE CK-G-HOURS
+                                          TO WS-EQ-TOTAL-HOURS (EQ-IDX)
+                                      MOVE CK-G-RATE
+                                          TO WS-EQ-TOTAL-RATE (EQ-IDX)
+                                  WHEN CK-XREC-TYPE = "X"
+                                      ADD 1 TO WS-EXC-COUNT
+                                      SET EXC-IDX TO WS-EXC-COUNT
+                                      MOVE CK-X-EMPID
+                                          TO WS-EXC-EMPID (EXC-IDX)
+                                      MOVE CK-X-FIRSTNAME
+                                          TO WS-EXC-FIRSTNAME (EXC-IDX)
+                                      MOVE CK-X-LASTNAME
+                                          TO WS-EXC-LASTNAME (EXC-IDX)
+                                      MOVE CK-X-REASON
+                                          TO WS-EXC-REASON (EXC-IDX)
+                              END-EVALUATE
+                          END-IF
+                      END-PERFORM
+                      DISPLAY "RESUMING FROM CHECKPOINT AFTER EMPID: "
+                          WS-RESTART-EMPID
+                  END-IF
+                  CLOSE CHECKPOINTFILE
+              END-IF.
+           0110-END.
+
+           0120-SKIP-TO-CHECKPOINT.
+      * EMPID/SSN IS NOT GUARANTEED UNIQUE (SEE THE "EMPID IS ALL
+      * ZEROS" AND "DUPLICATE SSN IN MERGED FILE" EXCEPTIONS), SO
+      * REPOSITIONING BY MATCHING THE CHECKPOINTED EMPID COULD STOP
+      * EARLY ON A REPEATED KEY AND REPROCESS RECORDS THE PRIOR RUN
+      * ALREADY PAID. REPOSITION BY RECORD COUNT INSTEAD, WHICH IS
+      * UNAMBIGUOUS REGARDLESS OF KEY DUPLICATION.
+              PERFORM UNTIL ENDOFFILE
+                  OR WS-RECS-READ >= WS-RESTART-RECNO
+                  PERFORM 0130-READ-NEXT-EMP
+              END-PERFORM.
+              IF NOT ENDOFFILE
+                  PERFORM 0130-READ-NEXT-EMP
+              END-IF.
+           0120-END.
+
+           0130-READ-NEXT-EMP.
+              IF MERGED-MODE
+                  READ MERGEDFILE
+                      AT END SET ENDOFFILE TO TRUE
+                  END-READ
+                  IF NOT ENDOFFILE
+                      MOVE MG-SSN TO WS-CUR-EMPID
+                      MOVE MG-FIRSTNAME TO WS-CUR-FIRSTNAME
+                      MOVE MG-LASTNAME TO WS-CUR-LASTNAME
+                      MOVE MG-HOURSWORKED TO WS-CUR-HOURSWORKED
+                      MOVE MG-HOURLYRATE TO WS-CUR-HOURLYRATE
+                      MOVE SPACES TO WS-CUR-DEPARTMENT
+                      STRING MG-SOURCE DELIMITED BY SIZE
+                             "-" DELIMITED BY SIZE
+                             MG-DEPT-CODE DELIMITED BY SPACE
+                          INTO WS-CUR-DEPARTMENT
+                      END-STRING
+                      MOVE SPACES TO WS-CUR-GENDER
+                      MOVE ZERO TO WS-CUR-STARTDATE
+                  END-IF
+              ELSE
+                  READ EMPLOYEFILE
+                      AT END SET ENDOFFILE TO TRUE
+                  END-READ
+                  IF NOT ENDOFFILE
+                      MOVE EMPID TO WS-CUR-EMPID
+                      MOVE FIRSTNAME TO WS-CUR-FIRSTNAME
+                      MOVE LASTNAME TO WS-CUR-LASTNAME
+                      MOVE HOURSWORKED TO WS-CUR-HOURSWORKED
+                      MOVE HOURLYRATE TO WS-CUR-HOURLYRATE
+                      MOVE DEPARTMENT TO WS-CUR-DEPARTMENT
+                      MOVE GENDER TO WS-CUR-GENDER
+                      MOVE STARTDATE TO WS-CUR-STARTDATE
+                  END-IF
+              END-IF.
+              IF NOT ENDOFFILE
+                  ADD 1 TO WS-RECS-READ
+              END-IF.
+           0130-END.
+
            0200-PROCESS-EMP.
-              MOVE EMPID TO PAY-EMPID.
-              MOVE FIRSTNAME TO PAY-EMPFNAME.
-              MOVE LASTNAME TO PAY-EMPLNAME.
-              COMPUTE PAY-AMOUNT = HOURSWORKED * HOURLYRATE .
-              MOVE DEPARTMENT TO PAY-DEPARTMENT.
-              WRITE EMPAYROLL.
-              ADD 1 TO WS-EMPLOYE-COUNT.
-              READ EMPLOYEFILE
-              AT END SET ENDOFFILE TO TRUE
-              END-READ.
+              PERFORM 0205-VALIDATE-EMP-DATA.
+              IF WS-IS-EXCEPTION
+                  PERFORM 0206-RECORD-EXCEPTION
+              ELSE
+                  MOVE WS-CUR-EMPID TO PAY-EMPID
+                  MOVE WS-CUR-FIRSTNAME TO PAY-EMPFNAME
+                  MOVE WS-CUR-LASTNAME TO PAY-EMPLNAME
+                  IF WS-CUR-HOURSWORKED > WS-OVERTIME-THRESHOLD
+                      MOVE WS-OVERTIME-THRESHOLD TO WS-REGULAR-HOURS
+                      COMPUTE WS-OVERTIME-HOURS =
+                          WS-CUR-HOURSWORKED - WS-OVERTIME-THRESHOLD
+                      COMPUTE WS-REGULAR-PAY =
+                          WS-REGULAR-HOURS * WS-CUR-HOURLYRATE
+                      COMPUTE WS-OVERTIME-PAY =
+                          WS-OVERTIME-HOURS * WS-CUR-HOURLYRATE
+                              * WS-OVERTIME-FACTOR
+                      COMPUTE PAY-AMOUNT =
+                          WS-REGULAR-PAY + WS-OVERTIME-PAY
+                  ELSE
+                      COMPUTE PAY-AMOUNT = WS-CUR-HOURSWORKED
+                          * WS-CUR-HOURLYRATE
+                  END-IF
+                  MOVE WS-CUR-DEPARTMENT TO PAY-DEPARTMENT
+                  WRITE EMPAYROLL
+                  ADD 1 TO WS-EMPLOYE-COUNT
+                  PERFORM 0250-ACCUM-CONTROL-TOTALS
+                  PERFORM 0260-ACCUM-GENDER-TOTALS
+              END-IF.
+              IF FUNCTION MOD(WS-EMPLOYE-COUNT + WS-EXC-COUNT,
+                  WS-CHECKPOINT-INTERVAL) = ZERO
+                  PERFORM 0270-WRITE-CHECKPOINT
+              END-IF.
+              PERFORM 0130-READ-NEXT-EMP.
            0200-END.
 
+           0205-VALIDATE-EMP-DATA.
+              MOVE "N" TO WS-EXCEPTION-SWITCH.
+              MOVE SPACES TO WS-EXCEPTION-REASON.
+              EVALUATE TRUE
+                  WHEN WS-CUR-EMPID = ZERO
+                      SET WS-IS-EXCEPTION TO TRUE
+                      MOVE "EMPID IS ALL ZEROS" TO WS-EXCEPTION-REASON
+                  WHEN WS-CUR-HOURLYRATE = ZERO
+                      SET WS-IS-EXCEPTION TO TRUE
+                      MOVE "HOURLY RATE IS ZERO" TO WS-EXCEPTION-REASON
+                  WHEN WS-CUR-HOURSWORKED = ZERO
+                      SET WS-IS-EXCEPTION TO TRUE
+                      MOVE "HOURS WORKED IS ZERO" TO WS-EXCEPTION-REASON
+                  WHEN MERGED-MODE
+                      AND WS-CUR-EMPID = WS-PREV-MERGED-EMPID
+                      SET WS-IS-EXCEPTION TO TRUE
+                      MOVE "DUPLICATE SSN IN MERGED FILE"
+                          TO WS-EXCEPTION-REASON
+                  WHEN NOT MERGED-MODE
+                      AND (WS-CUR-STARTDATE = SPACES
+                          OR WS-CUR-START-YEAR = ZERO
+                          OR WS-CUR-START-MONTH < 1
+                          OR WS-CUR-START-MONTH > 12
+                          OR WS-CUR-START-DAY < 1
+                          OR WS-CUR-START-DAY > 31)
+                      SET WS-IS-EXCEPTION TO TRUE
+                      MOVE "STARTDATE IS BLANK OR INVALID"
+                          TO WS-EXCEPTION-REASON
+              END-EVALUATE.
+              IF MERGED-MODE
+                  MOVE WS-CUR-EMPID TO WS-PREV-MERGED-EMPID
+              END-IF.
+           0205-END.
+
+           0206-RECORD-EXCEPTION.
+              IF WS-EXC-COUNT >= 200
+                  IF NOT EXC-TABLE-FULL
+                      DISPLAY "EXCEPTION TABLE FULL - ADDITIONAL "
+                          "EXCEPTIONS WILL NOT APPEAR ON THE REPORT"
+                      SET EXC-TABLE-FULL TO TRUE
+                  END-IF
+              ELSE
+                  ADD 1 TO WS-EXC-COUNT
+                  SET EXC-IDX TO WS-EXC-COUNT
+                  MOVE WS-CUR-EMPID TO WS-EXC-EMPID (EXC-IDX)
+                  MOVE WS-CUR-FIRSTNAME TO WS-EXC-FIRSTNAME (EXC-IDX)
+                  MOVE WS-CUR-LASTNAME TO WS-EXC-LASTNAME (EXC-IDX)
+                  MOVE WS-EXCEPTION-REASON TO WS-EXC-REASON (EXC-IDX)
+              END-IF.
+           0206-END.
+
+           0270-WRITE-CHECKPOINT.
+              OPEN OUTPUT CHECKPOINTFILE.
+              MOVE SPACES TO CK-RECORD.
+              MOVE "H" TO CK-REC-TYPE.
+              MOVE WS-CUR-EMPID TO CK-LAST-EMPID.
+              MOVE WS-EMPLOYE-COUNT TO CK-EMPLOYE-COUNT.
+              MOVE WS-GRAND-TOTAL-PAY TO CK-GRAND-TOTAL-PAY.
+              MOVE WS-PREV-MERGED-EMPID TO CK-PREV-MERGED-EMPID.
+              MOVE WS-RECS-READ TO CK-RECS-READ.
+              WRITE CK-RECORD.
+              PERFORM VARYING DEPT-IDX FROM 1 BY 1
+                  UNTIL DEPT-IDX > WS-DEPT-COUNT
+                  MOVE SPACES TO CK-RECORD
+                  MOVE "D" TO CK-DREC-TYPE
+                  MOVE WS-DEPT-NAME (DEPT-IDX) TO CK-D-NAME
+                  MOVE WS-DEPT-HEADCOUNT (DEPT-IDX) TO CK-D-HEADCOUNT
+                  MOVE WS-DEPT-SUBTOTAL (DEPT-IDX) TO CK-D-SUBTOTAL
+                  WRITE CK-RECORD
+              END-PERFORM.
+              PERFORM VARYING EQ-IDX FROM 1 BY 1
+                  UNTIL EQ-IDX > WS-EQ-COUNT
+                  MOVE SPACES TO CK-RECORD
+                  MOVE "G" TO CK-GREC-TYPE
+                  MOVE WS-EQ-DEPT (EQ-IDX) TO CK-G-DEPT
+                  MOVE WS-EQ-GENDER (EQ-IDX) TO CK-G-GENDER
+                  MOVE WS-EQ-HEADCOUNT (EQ-IDX) TO CK-G-HEADCOUNT
+                  MOVE WS-EQ-TOTAL-HOURS (EQ-IDX) TO CK-G-HOURS
+                  MOVE WS-EQ-TOTAL-RATE (EQ-IDX) TO CK-G-RATE
+                  WRITE CK-RECORD
+              END-PERFORM.
+              PERFORM VARYING EXC-IDX FROM 1 BY 1
+                  UNTIL EXC-IDX > WS-EXC-COUNT
+                  MOVE SPACES TO CK-RECORD
+                  MOVE "X" TO CK-XREC-TYPE
+                  MOVE WS-EXC-EMPID (EXC-IDX) TO CK-X-EMPID
+                  MOVE WS-EXC-FIRSTNAME (EXC-IDX) TO CK-X-FIRSTNAME
+                  MOVE WS-EXC-LASTNAME (EXC-IDX) TO CK-X-LASTNAME
+                  MOVE WS-EXC-REASON (EXC-IDX) TO CK-X-REASON
+                  WRITE CK-RECORD
+              END-PERFORM.
+              CLOSE CHECKPOINTFILE.
+           0270-END.
+
+           0250-ACCUM-CONTROL-TOTALS.
+              SET DEPT-IDX TO 1.
+              SEARCH WS-DEPT-ENTRY
+                  AT END
+                      IF WS-DEPT-COUNT >= 50
+                          DISPLAY "DEPARTMENT TABLE FULL - CANNOT "
+                              "ACCUMULATE CONTROL TOTALS"
+                          GO TO 0900-END-PROGRAM
+                      END-IF
+                      ADD 1 TO WS-DEPT-COUNT
+                      SET DEPT-IDX TO WS-DEPT-COUNT
+                      MOVE WS-CUR-DEPARTMENT TO WS-DEPT-NAME (DEPT-IDX)
+                      MOVE ZERO TO WS-DEPT-HEADCOUNT (DEPT-IDX)
+                      MOVE ZERO TO WS-DEPT-SUBTOTAL (DEPT-IDX)
+                  WHEN WS-DEPT-NAME (DEPT-IDX) = WS-CUR-DEPARTMENT
+                      CONTINUE
+              END-SEARCH.
+              ADD 1 TO WS-DEPT-HEADCOUNT (DEPT-IDX).
+              ADD PAY-AMOUNT TO WS-DEPT-SUBTOTAL (DEPT-IDX).
+              ADD PAY-AMOUNT TO WS-GRAND-TOTAL-PAY.
+           0250-END.
+
+           0260-ACCUM-GENDER-TOTALS.
+              SET EQ-IDX TO 1.
+              SEARCH WS-EQ-ENTRY
+                  AT END
+                      IF WS-EQ-COUNT >= 100
+                          DISPLAY "PAY EQUITY TABLE FULL - CANNOT "
+                              "ACCUMULATE GENDER TOTALS"
+                          GO TO 0900-END-PROGRAM
+                      END-IF
+                      ADD 1 TO WS-EQ-COUNT
+                      SET EQ-IDX TO WS-EQ-COUNT
+                      MOVE WS-CUR-DEPARTMENT TO WS-EQ-DEPT (EQ-IDX)
+                      MOVE WS-CUR-GENDER TO WS-EQ-GENDER (EQ-IDX)
+                      MOVE ZERO TO WS-EQ-HEADCOUNT (EQ-IDX)
+                      MOVE ZERO TO WS-EQ-TOTAL-HOURS (EQ-IDX)
+                      MOVE ZERO TO WS-EQ-TOTAL-RATE (EQ-IDX)
+                  WHEN WS-EQ-DEPT (EQ-IDX) = WS-CUR-DEPARTMENT
+                      AND WS-EQ-GENDER (EQ-IDX) = WS-CUR-GENDER
+                      CONTINUE
+              END-SEARCH.
+              ADD 1 TO WS-EQ-HEADCOUNT (EQ-IDX).
+              ADD WS-CUR-HOURSWORKED TO WS-EQ-TOTAL-HOURS (EQ-IDX).
+              ADD WS-CUR-HOURLYRATE TO WS-EQ-TOTAL-RATE (EQ-IDX).
+           0260-END.
+
+           0800-PRINT-CONTROL-REPORT.
+              OPEN OUTPUT CONTROLRPT.
+              MOVE WS-CTL-HEADING-1 TO CTL-REPORT-LINE.
+              WRITE CTL-REPORT-LINE.
+              IF NOT NORMAL-COMPLETION
+                  MOVE WS-INCOMPLETE-NOTICE TO CTL-REPORT-LINE
+                  WRITE CTL-REPORT-LINE
+              END-IF.
+              MOVE WS-CTL-HEADING-2 TO CTL-REPORT-LINE.
+              WRITE CTL-REPORT-LINE.
+              MOVE WS-CTL-BLANK-LINE TO CTL-REPORT-LINE.
+              WRITE CTL-REPORT-LINE.
+              MOVE ZERO TO WS-CTL-ACME-SUBTOTAL.
+              MOVE ZERO TO WS-CTL-FUSE-SUBTOTAL.
+              PERFORM VARYING DEPT-IDX FROM 1 BY 1
+                  UNTIL DEPT-IDX > WS-DEPT-COUNT
+                  MOVE WS-DEPT-NAME (DEPT-IDX) TO CTL-DEPT-NAME
+                  MOVE WS-DEPT-HEADCOUNT (DEPT-IDX)
+                      TO CTL-DEPT-HEADCOUNT
+                  MOVE WS-DEPT-SUBTOTAL (DEPT-IDX)
+                      TO CTL-DEPT-SUBTOTAL
+                  MOVE WS-CTL-DEPT-LINE TO CTL-REPORT-LINE
+                  WRITE CTL-REPORT-LINE
+                  EVALUATE WS-DEPT-NAME (DEPT-IDX) (1:4)
+                      WHEN "ACME"
+                          ADD WS-DEPT-SUBTOTAL (DEPT-IDX)
+                              TO WS-CTL-ACME-SUBTOTAL
+                      WHEN "FUSE"
+                          ADD WS-DEPT-SUBTOTAL (DEPT-IDX)
+                              TO WS-CTL-FUSE-SUBTOTAL
+                  END-EVALUATE
+              END-PERFORM.
+              IF MERGED-MODE
+                  MOVE "ACME TOTAL" TO CTL-COMPANY-NAME
+                  MOVE WS-CTL-ACME-SUBTOTAL TO CTL-COMPANY-SUBTOTAL
+                  MOVE WS-CTL-COMPANY-LINE TO CTL-REPORT-LINE
+                  WRITE CTL-REPORT-LINE
+                  MOVE "FUSE TOTAL" TO CTL-COMPANY-NAME
+                  MOVE WS-CTL-FUSE-SUBTOTAL TO CTL-COMPANY-SUBTOTAL
+                  MOVE WS-CTL-COMPANY-LINE TO CTL-REPORT-LINE
+                  WRITE CTL-REPORT-LINE
+              END-IF.
+              MOVE WS-CTL-BLANK-LINE TO CTL-REPORT-LINE.
+              WRITE CTL-REPORT-LINE.
+              MOVE WS-EMPLOYE-COUNT TO CTL-TOTAL-HEADCOUNT.
+              MOVE WS-GRAND-TOTAL-PAY TO CTL-TOTAL-PAY.
+              MOVE WS-CTL-TOTAL-LINE TO CTL-REPORT-LINE.
+              WRITE CTL-REPORT-LINE.
+              CLOSE CONTROLRPT.
+           0800-END.
+
+           0810-PRINT-GENDER-REPORT.
+              OPEN OUTPUT GENDERRPT.
+              MOVE WS-EQ-HEADING-1 TO EQ-REPORT-LINE.
+              WRITE EQ-REPORT-LINE.
+              IF NOT NORMAL-COMPLETION
+                  MOVE WS-INCOMPLETE-NOTICE TO EQ-REPORT-LINE
+                  WRITE EQ-REPORT-LINE
+              END-IF.
+              MOVE WS-EQ-HEADING-2 TO EQ-REPORT-LINE.
+              WRITE EQ-REPORT-LINE.
+              MOVE WS-EQ-BLANK-LINE TO EQ-REPORT-LINE.
+              WRITE EQ-REPORT-LINE.
+              PERFORM VARYING EQ-IDX FROM 1 BY 1
+                  UNTIL EQ-IDX > WS-EQ-COUNT
+                  COMPUTE WS-EQ-AVG-RATE =
+                      WS-EQ-TOTAL-RATE (EQ-IDX)
+                          / WS-EQ-HEADCOUNT (EQ-IDX)
+                  MOVE WS-EQ-DEPT (EQ-IDX) TO EQ-DEPT-NAME
+                  MOVE WS-EQ-GENDER (EQ-IDX) TO EQ-GENDER-OUT
+                  MOVE WS-EQ-HEADCOUNT (EQ-IDX) TO EQ-HEADCOUNT-OUT
+                  MOVE WS-EQ-TOTAL-HOURS (EQ-IDX) TO EQ-HOURS-OUT
+                  MOVE WS-EQ-AVG-RATE TO EQ-AVGRATE-OUT
+                  MOVE WS-EQ-DETAIL-LINE TO EQ-REPORT-LINE
+                  WRITE EQ-REPORT-LINE
+              END-PERFORM.
+              CLOSE GENDERRPT.
+           0810-END.
+
+           0820-PRINT-EXCEPTION-REPORT.
+              OPEN OUTPUT EXCEPTIONRPT.
+              MOVE WS-EXC-HEADING-1 TO EXC-REPORT-LINE.
+              WRITE EXC-REPORT-LINE.
+              IF NOT NORMAL-COMPLETION
+                  MOVE WS-INCOMPLETE-NOTICE TO EXC-REPORT-LINE
+                  WRITE EXC-REPORT-LINE
+              END-IF.
+              MOVE WS-EXC-HEADING-2 TO EXC-REPORT-LINE.
+              WRITE EXC-REPORT-LINE.
+              MOVE WS-EXC-BLANK-LINE TO EXC-REPORT-LINE.
+              WRITE EXC-REPORT-LINE.
+              PERFORM VARYING EXC-IDX FROM 1 BY 1
+                  UNTIL EXC-IDX > WS-EXC-COUNT
+                  MOVE WS-EXC-EMPID (EXC-IDX) TO EXC-EMPID-OUT
+                  MOVE WS-EXC-LASTNAME (EXC-IDX) TO EXC-LASTNAME-OUT
+                  MOVE WS-EXC-FIRSTNAME (EXC-IDX) TO EXC-FIRSTNAME-OUT
+                  MOVE WS-EXC-REASON (EXC-IDX) TO EXC-REASON-OUT
+                  MOVE WS-EXC-DETAIL-LINE TO EXC-REPORT-LINE
+                  WRITE EXC-REPORT-LINE
+              END-PERFORM.
+              CLOSE EXCEPTIONRPT.
+           0820-END.
+
            0900-END-PROGRAM.
-            CLOSE EMPLOYEFILE , PAYROLL.
+            PERFORM 0800-PRINT-CONTROL-REPORT.
+            PERFORM 0810-PRINT-GENDER-REPORT.
+            PERFORM 0820-PRINT-EXCEPTION-REPORT.
+            IF NORMAL-COMPLETION
+                OPEN OUTPUT CHECKPOINTFILE
+                CLOSE CHECKPOINTFILE
+            END-IF.
+            IF MERGED-MODE
+                CLOSE MERGEDFILE, PAYROLL
+            ELSE
+                CLOSE EMPLOYEFILE, PAYROLL
+            END-IF.
             DISPLAY "NUMBER OF EMPLOYEE PROCESSED : ", WS-EMPLOYE-COUNT
+            DISPLAY "NUMBER OF EXCEPTIONS FLAGGED : ", WS-EXC-COUNT
             STOP RUN.
 
        END PROGRAM Emp-Pay.
