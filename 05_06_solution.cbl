@@ -19,6 +19,18 @@
        SELECT REPORTFILE ASSIGN TO "REPORT.LPT"
            ORGANIZATION IS LINE SEQUENTIAL.
 
+       SELECT DUPRPT ASSIGN TO "DUPSSN.RPT"
+           ORGANIZATION IS LINE SEQUENTIAL.
+
+       SELECT ACMETAGGED ASSIGN TO "ACMETAG.TMP"
+           ORGANIZATION IS LINE SEQUENTIAL.
+
+       SELECT FUSESTAGGED ASSIGN TO "FUSESTAG.TMP"
+           ORGANIZATION IS LINE SEQUENTIAL.
+
+       SELECT CHECKPOINTFILE ASSIGN TO "MERGCHKPT.DAT"
+           FILE STATUS IS CK-CHECK-KEY
+           ORGANIZATION IS LINE SEQUENTIAL.
 
        SELECT WORKFILE ASSIGN TO "WORK.TMP".
 
@@ -30,6 +42,15 @@
        FD FUSESEMPLOYEES.
        01 FUSESDETAILS  PIC X(47).
 
+       FD ACMETAGGED.
+       01 ACMETAGDETAILS.
+         02 AT-DATA         PIC X(47).
+         02 AT-SOURCE       PIC X(4).
+
+       FD FUSESTAGGED.
+       01 FUSESTAGDETAILS.
+         02 FT-DATA         PIC X(47).
+         02 FT-SOURCE       PIC X(4).
 
        FD SORTEDFILE.
        01 SORTDETAILS.
@@ -37,15 +58,32 @@
          02 SF-SSN         PIC 9(9).
          02 SF-LASTNAME   PIC X(10).
          02 SF-FIRSTNAME  PIC X(10).
-         02 FILLER        PIC X(18).
+         02 SF-EXTRA-DATA PIC X(18).
+      * SF-EXTRA-INFO LAYS OUT THE TRAILING 18 BYTES COMMON TO THE
+      * ACME AND FUSES SOURCE LAYOUTS AS DEPT CODE/HOURS/RATE. NEITHER
+      * SOURCE SYSTEM HAS CONFIRMED THIS BREAKDOWN IN WRITING - IT WAS
+      * REVERSE-ENGINEERED FROM SAMPLE DATA. VERIFY AGAINST CURRENT
+      * ACME.DAT/FUSESINC.DAT LAYOUTS BEFORE CHANGING EITHER FEED.
+         02 SF-EXTRA-INFO REDEFINES SF-EXTRA-DATA.
+           03 SF-DEPT-CODE     PIC X(10).
+           03 SF-HOURSWORKED   PIC 9(3).
+           03 SF-HOURLYRATE    PIC 9(3)V99.
+         02 SF-SOURCE     PIC X(4).
 
        FD REPORTFILE.
        01 REPORTDETAIL  PIC X(132).
 
+       FD DUPRPT.
+       01 DUPDETAIL  PIC X(80).
+
+       FD CHECKPOINTFILE.
+       01 CK-MERGE-RECORD  PIC X(80).
+
        SD WORKFILE.
        01 WORKREC.
             02 WF-SSN        PIC 9(9).
             02 FILLER        PIC X(38).
+            02 WF-SOURCE     PIC X(4).
 
        WORKING-STORAGE SECTION.
        01  WS-WORKING-STORAGE.
@@ -64,6 +102,78 @@
            05  FILE-CHECK-KEY   PIC X(2).
            05  FUSES-CHECK-KEY   PIC X(2).
 
+       01  WS-DUP-AREAS.
+           05  WS-PREV-SSN       PIC 9(9) VALUE ZERO.
+           05  WS-PREV-LASTNAME  PIC X(10).
+           05  WS-PREV-FIRSTNAME PIC X(10).
+           05  WS-PREV-SOURCE    PIC X(4).
+           05  WS-DUP-COUNT      PIC 9(5) VALUE ZERO.
+
+       01  WS-DUP-DETAIL.
+           02 FILLER          PIC X(20) VALUE
+              "DUPLICATE SSN: ".
+           02 WD-SSN          PIC 9(9).
+           02 FILLER          PIC X(2) VALUE SPACES.
+           02 WD-SOURCE-1     PIC X(4).
+           02 FILLER          PIC X(1) VALUE "/".
+           02 WD-SOURCE-2     PIC X(4).
+           02 FILLER          PIC X(2) VALUE SPACES.
+           02 WD-LASTNAME     PIC X(10).
+           02 FILLER          PIC X(1) VALUE SPACES.
+           02 WD-FIRSTNAME    PIC X(10).
+
+       01  WS-PAGE-AREAS.
+           05  WS-LINE-COUNT       PIC 9(3) VALUE ZERO.
+           05  WS-PAGE-NUMBER      PIC 9(3) VALUE ZERO.
+           05  WS-LINES-PER-PAGE   PIC 9(3) VALUE 50.
+
+       01  WS-RUN-DATE.
+           05  WS-RUN-YEAR         PIC 9(4).
+           05  WS-RUN-MONTH        PIC 9(2).
+           05  WS-RUN-DAY          PIC 9(2).
+
+       01  WS-RPT-HEADING-1.
+           02 FILLER          PIC X(30) VALUE
+              "EMPLOYEES.NEW MERGE REPORT".
+           02 FILLER          PIC X(6)  VALUE "DATE:".
+           02 RH-MONTH        PIC 99.
+           02 FILLER          PIC X(1) VALUE "/".
+           02 RH-DAY          PIC 99.
+           02 FILLER          PIC X(1) VALUE "/".
+           02 RH-YEAR          PIC 9999.
+           02 FILLER          PIC X(9)  VALUE "  PAGE:".
+           02 RH-PAGE-NUMBER  PIC ZZ9.
+
+       01  WS-RPT-HEADING-2.
+           02 FILLER          PIC X(11) VALUE "SSN".
+           02 FILLER          PIC X(16) VALUE "LAST NAME".
+           02 FILLER          PIC X(16) VALUE "FIRST NAME".
+
+       01  WS-RPT-BLANK-LINE  PIC X(80) VALUE SPACES.
+
+       01  CK-CHECK-KEY            PIC X(2).
+       01  WS-CHECKPOINT-INTERVAL  PIC 9(3) VALUE 25.
+       01  WS-RESTART-SSN          PIC 9(9) VALUE ZERO.
+       01  WS-MERGE-COUNT          PIC 9(5) VALUE ZERO.
+       01  WS-RESTART-MERGE-COUNT  PIC 9(5) VALUE ZERO.
+       01  WS-SORT-READS           PIC 9(5) VALUE ZERO.
+       01  WS-RESTART-SWITCH       PIC X VALUE "N".
+           88 RESTART-IN-PROGRESS  VALUE "Y".
+       01  WS-COMPLETION-SWITCH    PIC X VALUE "N".
+           88 NORMAL-COMPLETION    VALUE "Y".
+
+       01  CK-MERGE-HEADER REDEFINES CK-MERGE-RECORD.
+           05 CK-LAST-SSN          PIC 9(9).
+           05 CK-DUP-COUNT         PIC 9(5).
+           05 CK-LINE-COUNT        PIC 9(3).
+           05 CK-PAGE-NUMBER       PIC 9(3).
+           05 CK-PREV-SSN          PIC 9(9).
+           05 CK-PREV-LASTNAME     PIC X(10).
+           05 CK-PREV-FIRSTNAME    PIC X(10).
+           05 CK-PREV-SOURCE       PIC X(4).
+           05 CK-MERGE-COUNT       PIC 9(5).
+           05 FILLER               PIC X(22).
+
        PROCEDURE DIVISION.
        0100-READ-EMPLOYEES.
 
@@ -72,40 +182,176 @@
             IF FILE-CHECK-KEY NOT = "00"
                 DISPLAY "ERR: OPEN FILE ERROR ACME FILE: ",
                 FILE-CHECK-KEY
+                CLOSE ACMEEMPLOYEES, FUSESEMPLOYEES
                 GO TO 9000-END-PROGRAM
             END-IF.
             IF FUSES-CHECK-KEY NOT = "00"
                 DISPLAY "ERR: OPEN FILE ERROR FUSES FILE: ",
                 FUSES-CHECK-KEY
+                CLOSE ACMEEMPLOYEES, FUSESEMPLOYEES
                 GO TO 9000-END-PROGRAM
             END-IF.
 
+      * THE TAG/MERGE STEP BELOW IS NOT ITSELF CHECKPOINTED - IT IS
+      * RE-RUN IN FULL ON EVERY RESTART, INCLUDING ONES TRIGGERED BY
+      * AN ABEND DURING THIS SAME STEP. THIS IS INTENTIONAL RATHER
+      * THAN AN OVERSIGHT: ACMETAGGED/FUSESTAGGED/SORTEDFILE ARE
+      * REBUILT DETERMINISTICALLY FROM ACME.DAT/FUSESINC.DAT EACH
+      * TIME, SO RE-RUNNING THE MERGE WASTES TIME ON A RESTART BUT
+      * CANNOT PRODUCE DIFFERENT OR DUPLICATE OUTPUT. THE CHECKPOINT
+      * ONLY NEEDS TO COVER 0200-PRINT-EMPLOYEES, WHICH IS WHERE
+      * RESTARTING MID-STEP WOULD OTHERWISE DUPLICATE REPORT LINES.
+           PERFORM 0150-TAG-SOURCE-FILES.
+
            MERGE WORKFILE ON ASCENDING KEY
               WF-SSN
-              USING ACMEEMPLOYEES
-                FUSESEMPLOYEES
+              USING ACMETAGGED
+                FUSESTAGGED
               GIVING SORTEDFILE.
 
+              PERFORM 0160-LOAD-CHECKPOINT.
+
               OPEN INPUT SORTEDFILE
-              OPEN OUTPUT REPORTFILE
+              IF RESTART-IN-PROGRESS
+                  OPEN EXTEND REPORTFILE
+                  OPEN EXTEND DUPRPT
+              ELSE
+                  OPEN OUTPUT REPORTFILE
+                  OPEN OUTPUT DUPRPT
+              END-IF
 
-              READ SORTEDFILE
-               AT END SET SORTEOF TO TRUE
-              END-READ.
+              ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD
+
+              PERFORM 0175-READ-SORTED-RECORD.
+
+              IF RESTART-IN-PROGRESS
+                  PERFORM 0170-SKIP-TO-CHECKPOINT
+              END-IF.
 
               PERFORM 0200-PRINT-EMPLOYEES THRU 0200-END
                 UNTIL SORTEOF.
 
+           SET NORMAL-COMPLETION TO TRUE.
            PERFORM 9000-END-PROGRAM.
 
        0100-END.
 
+       0160-LOAD-CHECKPOINT.
+           OPEN INPUT CHECKPOINTFILE.
+           IF CK-CHECK-KEY = "00"
+               READ CHECKPOINTFILE
+                   AT END CONTINUE
+               END-READ
+               IF CK-CHECK-KEY = "00"
+                   SET RESTART-IN-PROGRESS TO TRUE
+                   MOVE CK-LAST-SSN TO WS-RESTART-SSN
+                   MOVE CK-DUP-COUNT TO WS-DUP-COUNT
+                   MOVE CK-PAGE-NUMBER TO WS-PAGE-NUMBER
+                   MOVE WS-LINES-PER-PAGE TO WS-LINE-COUNT
+                   MOVE CK-PREV-SSN TO WS-PREV-SSN
+                   MOVE CK-PREV-LASTNAME TO WS-PREV-LASTNAME
+                   MOVE CK-PREV-FIRSTNAME TO WS-PREV-FIRSTNAME
+                   MOVE CK-PREV-SOURCE TO WS-PREV-SOURCE
+                   MOVE CK-MERGE-COUNT TO WS-MERGE-COUNT
+                   MOVE CK-MERGE-COUNT TO WS-RESTART-MERGE-COUNT
+                   DISPLAY "RESUMING FROM CHECKPOINT AFTER SSN: "
+                       WS-RESTART-SSN
+               END-IF
+               CLOSE CHECKPOINTFILE
+           END-IF.
+       0160-END.
+
+       0170-SKIP-TO-CHECKPOINT.
+      * SF-SSN IS NOT UNIQUE (DUPLICATE SSNS ACROSS SOURCE FILES ARE
+      * LOGGED, NOT REJECTED), SO REPOSITIONING BY MATCHING THE
+      * CHECKPOINTED SSN COULD STOP EARLY ON A DUPLICATE AND REPROCESS
+      * RECORDS ALREADY COVERED BY THE PRIOR RUN. REPOSITION BY
+      * RECORD COUNT INSTEAD, WHICH IS UNAMBIGUOUS.
+           PERFORM UNTIL SORTEOF
+               OR WS-SORT-READS >= WS-RESTART-MERGE-COUNT
+               PERFORM 0175-READ-SORTED-RECORD
+           END-PERFORM.
+           IF NOT SORTEOF
+               PERFORM 0175-READ-SORTED-RECORD
+           END-IF.
+       0170-END.
+
+       0175-READ-SORTED-RECORD.
+           READ SORTEDFILE
+               AT END SET SORTEOF TO TRUE
+           END-READ.
+           IF NOT SORTEOF
+               ADD 1 TO WS-SORT-READS
+           END-IF.
+       0175-END.
+
+       0150-TAG-SOURCE-FILES.
+           OPEN OUTPUT ACMETAGGED.
+           MOVE "ACME" TO AT-SOURCE.
+           PERFORM UNTIL 1 = 2
+               READ ACMEEMPLOYEES
+                   AT END EXIT PERFORM
+               END-READ
+               MOVE ACMEDETAILS TO AT-DATA
+               WRITE ACMETAGDETAILS
+           END-PERFORM.
+           CLOSE ACMETAGGED.
+
+           OPEN OUTPUT FUSESTAGGED.
+           MOVE "FUSE" TO FT-SOURCE.
+           PERFORM UNTIL 1 = 2
+               READ FUSESEMPLOYEES
+                   AT END EXIT PERFORM
+               END-READ
+               MOVE FUSESDETAILS TO FT-DATA
+               WRITE FUSESTAGDETAILS
+           END-PERFORM.
+           CLOSE FUSESTAGGED.
+
+           CLOSE ACMEEMPLOYEES, FUSESEMPLOYEES.
+       0150-END.
+
+       0195-PRINT-PAGE-HEADER.
+           ADD 1 TO WS-PAGE-NUMBER.
+           MOVE WS-RUN-MONTH TO RH-MONTH.
+           MOVE WS-RUN-DAY TO RH-DAY.
+           MOVE WS-RUN-YEAR TO RH-YEAR.
+           MOVE WS-PAGE-NUMBER TO RH-PAGE-NUMBER.
+           WRITE REPORTDETAIL FROM WS-RPT-HEADING-1
+            AFTER ADVANCING PAGE.
+           WRITE REPORTDETAIL FROM WS-RPT-HEADING-2
+            AFTER ADVANCING 1 LINE.
+           WRITE REPORTDETAIL FROM WS-RPT-BLANK-LINE
+            AFTER ADVANCING 1 LINE.
+           MOVE 3 TO WS-LINE-COUNT.
+       0195-END.
+
        0200-PRINT-EMPLOYEES.
+           IF WS-LINE-COUNT = ZERO
+               OR WS-LINE-COUNT >= WS-LINES-PER-PAGE
+               PERFORM 0195-PRINT-PAGE-HEADER
+           END-IF.
+           MOVE SPACES TO WS-REPORT-DETAILS.
            MOVE SF-SSN TO WS-SSN.
            MOVE SF-FIRSTNAME TO WS-FIRSTNAME.
            MOVE SF-LASTNAME  TO WS-LASTNAME.
            WRITE REPORTDETAIL FROM WS-REPORT-DETAILS
             AFTER ADVANCING 1 LINE
+           ADD 1 TO WS-LINE-COUNT
+
+           IF SF-SSN = WS-PREV-SSN
+               PERFORM 0210-WRITE-DUPLICATE
+           END-IF.
+           MOVE SF-SSN TO WS-PREV-SSN.
+           MOVE SF-LASTNAME TO WS-PREV-LASTNAME.
+           MOVE SF-FIRSTNAME TO WS-PREV-FIRSTNAME.
+           MOVE SF-SOURCE TO WS-PREV-SOURCE.
+
+           ADD 1 TO WS-MERGE-COUNT.
+           IF FUNCTION MOD(WS-MERGE-COUNT, WS-CHECKPOINT-INTERVAL)
+               = ZERO
+               PERFORM 0220-WRITE-CHECKPOINT
+           END-IF.
 
             READ SORTEDFILE
              AT END SET SORTEOF TO TRUE
@@ -113,9 +359,39 @@
 
        0200-END.
 
+       0220-WRITE-CHECKPOINT.
+           OPEN OUTPUT CHECKPOINTFILE.
+           MOVE SPACES TO CK-MERGE-RECORD.
+           MOVE WS-PREV-SSN TO CK-LAST-SSN.
+           MOVE WS-DUP-COUNT TO CK-DUP-COUNT.
+           MOVE WS-LINE-COUNT TO CK-LINE-COUNT.
+           MOVE WS-PAGE-NUMBER TO CK-PAGE-NUMBER.
+           MOVE WS-PREV-SSN TO CK-PREV-SSN.
+           MOVE WS-PREV-LASTNAME TO CK-PREV-LASTNAME.
+           MOVE WS-PREV-FIRSTNAME TO CK-PREV-FIRSTNAME.
+           MOVE WS-PREV-SOURCE TO CK-PREV-SOURCE.
+           MOVE WS-MERGE-COUNT TO CK-MERGE-COUNT.
+           WRITE CK-MERGE-RECORD.
+           CLOSE CHECKPOINTFILE.
+       0220-END.
+
+       0210-WRITE-DUPLICATE.
+           ADD 1 TO WS-DUP-COUNT.
+           MOVE SF-SSN TO WD-SSN.
+           MOVE WS-PREV-SOURCE TO WD-SOURCE-1.
+           MOVE SF-SOURCE TO WD-SOURCE-2.
+           MOVE SF-LASTNAME TO WD-LASTNAME.
+           MOVE SF-FIRSTNAME TO WD-FIRSTNAME.
+           WRITE DUPDETAIL FROM WS-DUP-DETAIL.
+       0210-END.
+
        9000-END-PROGRAM.
-           CLOSE ACMEEMPLOYEES, FUSESEMPLOYEES,
-              SORTEDFILE, REPORTFILE.
+           CLOSE SORTEDFILE, REPORTFILE, DUPRPT.
+           IF NORMAL-COMPLETION
+               OPEN OUTPUT CHECKPOINTFILE
+               CLOSE CHECKPOINTFILE
+           END-IF.
+           DISPLAY "DUPLICATE SSN COUNT: ", WS-DUP-COUNT.
 
            STOP RUN.
 
